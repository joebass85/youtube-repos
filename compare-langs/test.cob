@@ -1,15 +1,631 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. test-cob.
-000300 AUTHOR. Joe Diamond.
-
-000400 DATA DIVISION.
-000500 WORKING-STORAGE SECTION.
-000600 01 X PIC 9(2) VALUE 1.
-
-000700 PROCEDURE DIVISION.
-000701 	DISPLAY "This is COBOL"
-000800 	PERFORM 10 TIMES
-000900 		DISPLAY "This is number ", X, "!"
-000901 		ADD 1 TO X
-000902 	END-PERFORM.
-000903 	STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM      TEST-COB                                     *
+000400*    FUNCTION     GENERATES A RUN OF SEQUENTIAL NUMBERS FOR     *
+000500*                 DOWNSTREAM BATCH USE, WITH RESTART,           *
+000600*                 AUDIT AND EXPORT SUPPORT.                     *
+000700*                                                               *
+000800*****************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. TEST-COB.
+001100 AUTHOR. JOE DIAMOND.
+001200 INSTALLATION. DAILY-LEDGER BATCH SYSTEMS.
+001300 DATE-WRITTEN. 01/15/2025.
+001400 DATE-COMPILED.
+001500*****************************************************************
+001600*    MODIFICATION HISTORY.
+001700*    DATE       INIT  DESCRIPTION
+001800*    01/15/25   JAD   ORIGINAL VERSION - PERFORM 10 TIMES DEMO
+001900*    08/08/26   JAD   RUN LENGTH NOW DRIVEN BY JCL PARM/CONTROL
+002000*                     CARD INSTEAD OF A HARDCODED LITERAL.
+002100*    08/08/26   JAD   REPLACED SYSOUT DISPLAY LOOP WITH A REAL
+002200*                     SEQUENCE-OUTPUT FILE AND RECORD LAYOUT.
+002300*    08/08/26   JAD   WIDENED THE SEQUENCE COUNTER AND ADDED A
+002400*                     BOUNDS CHECK TO STOP SILENT OVERFLOW.
+002500*    08/08/26   JAD   ADDED CHECKPOINT/RESTART FILE SUPPORT.
+002600*    08/08/26   JAD   ADDED PAGINATED AUDIT REPORT WITH CONTROL
+002700*                     TOTAL.
+002800*    08/08/26   JAD   ADDED PARM VALIDATION AND ABEND CODE
+002900*                     TABLE (SEE WORKING-STORAGE BELOW).
+003000*    08/08/26   JAD   ADDED TIMESTAMPED AUDIT TRAIL FILE.
+003100*    08/08/26   JAD   ADDED CSV/JSON EXPORT MODE.
+003150*    08/09/26   JAD   RENAMED THE ABEND CODE TABLE AND 9900/9910
+003160*                     PARAGRAPHS TO "RETURN CODE" TERMINOLOGY -
+003170*                     THIS PROGRAM ONLY EVER SETS RETURN-CODE AND
+003180*                     STOPS THE RUN, IT NEVER RAISES A REAL
+003190*                     SYSTEM ABEND, SO SYSUDUMP IS NO LONGER
+003195*                     ALLOCATED FOR THIS STEP IN THE JCL.
+003200*****************************************************************
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER. IBM-370.
+003600 OBJECT-COMPUTER. IBM-370.
+003700 SPECIAL-NAMES.
+003800     C01 IS TOP-OF-PAGE.
+003900
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT SEQ-OUTPUT-FILE
+004300         ASSIGN TO SEQOUT
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-SEQOUT-STATUS.
+004600
+004700     SELECT AUDIT-FILE
+004800         ASSIGN TO AUDITLOG
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS WS-AUDIT-STATUS.
+005100
+005200     SELECT CKPT-FILE
+005300         ASSIGN TO CKPTFILE
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS WS-CKPT-STATUS.
+005600
+005700     SELECT REPORT-FILE
+005800         ASSIGN TO RPTFILE
+005900         ORGANIZATION IS SEQUENTIAL
+006000         FILE STATUS IS WS-RPT-STATUS.
+006100
+006200     SELECT EXPORT-FILE
+006300         ASSIGN TO EXPFILE
+006400         ORGANIZATION IS SEQUENTIAL
+006500         FILE STATUS IS WS-EXPORT-STATUS.
+006600
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  SEQ-OUTPUT-FILE
+006910     RECORD CONTAINS 40 CHARACTERS
+007000     RECORDING MODE IS F.
+007100 COPY CPSEQOUT.
+007200
+007300 FD  AUDIT-FILE
+007310     RECORD CONTAINS 53 CHARACTERS
+007400     RECORDING MODE IS F.
+007500 COPY CPAUDIT.
+007600
+007700 FD  CKPT-FILE
+007710     RECORD CONTAINS 34 CHARACTERS
+007800     RECORDING MODE IS F.
+007900 COPY CPCKPT.
+008000
+008100 FD  REPORT-FILE
+008110     RECORD CONTAINS 132 CHARACTERS
+008200     RECORDING MODE IS F.
+008300 01  CP-RPT-LINE                 PIC X(132).
+008400
+008500 FD  EXPORT-FILE
+008510     RECORD CONTAINS 80 CHARACTERS
+008600     RECORDING MODE IS F.
+008700 COPY CPEXPRT.
+008800
+008900 WORKING-STORAGE SECTION.
+009000*****************************************************************
+009100*    RETURN CODE TABLE - CODES THIS PROGRAM SETS INTO           *
+009200*    RETURN-CODE BEFORE STOPPING.  OPERATIONS SHOULD CONSULT     *
+009300*    THIS TABLE BEFORE PAGING THE ON-CALL PROGRAMMER.            *
+009400*                                                               *
+009500*    RC0100  PARM FIELD WAS MISSING (ZERO LENGTH).               *
+009600*    RC0101  RUN-COUNT PORTION OF THE PARM WAS NOT NUMERIC.      *
+009700*    RC0102  RUN-COUNT WAS ZERO OR NEGATIVE.                     *
+009800*    RC0103  SEQUENCE COUNTER REACHED ITS MAXIMUM CAPACITY       *
+009900*           BEFORE THE REQUESTED COUNT WAS SATISFIED.           *
+010000*    RC0104  A REQUIRED OUTPUT FILE FAILED TO OPEN.              *
+010100*****************************************************************
+010200 77  WS-SEQOUT-STATUS            PIC X(02) VALUE "00".
+010300 77  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+010400 77  WS-CKPT-STATUS              PIC X(02) VALUE "00".
+010500 77  WS-RPT-STATUS               PIC X(02) VALUE "00".
+010600 77  WS-EXPORT-STATUS            PIC X(02) VALUE "00".
+010700
+010800 77  WS-CURRENT-NUMBER           PIC 9(09) COMP VALUE 1.
+010810 77  WS-START-NUMBER             PIC 9(09) COMP VALUE 1.
+010820 77  WS-REQUEST-COUNT            PIC 9(09) COMP VALUE 0.
+010830 77  WS-GENERATED-COUNT          PIC 9(09) COMP VALUE 0.
+010900 77  WS-MAX-COUNTER-VALUE        PIC 9(09) COMP
+011000                                 VALUE 999999999.
+011300
+011400 77  WS-RETURN-CODE              PIC 9(04) VALUE ZERO.
+011410
+011420 77  WS-NUMBER-DISPLAY           PIC 9(09).
+011430 77  WS-NUMBER-JSON-EDIT         PIC Z(8)9.
+011440 77  WS-NUMBER-JSON-LEADSP       PIC 9(02) VALUE ZERO.
+011500
+011600 01  WS-PARM-FIELDS.
+011700     05  WS-PARM-TEXT            PIC X(100).
+011800     05  WS-PARM-COUNT-TEXT      PIC X(09).
+011810     05  WS-PARM-COUNT-LEN       PIC 9(02) VALUE ZERO.
+011820     05  WS-PARM-COUNT-EDIT      PIC X(09).
+011900     05  WS-PARM-MODE-TEXT       PIC X(04).
+012000     05  WS-PARM-RUNID-TEXT      PIC X(08).
+012100     05  WS-PARM-JOBNAME-TEXT    PIC X(08).
+012200
+012300 01  WS-RUN-CONTROL.
+012400     05  WS-RUN-ID               PIC X(08) VALUE SPACES.
+012500     05  WS-EXPORT-MODE          PIC X(04) VALUE "NONE".
+012600         88  EXPORT-IS-CSV           VALUE "CSV ".
+012700         88  EXPORT-IS-JSON          VALUE "JSON".
+012800         88  EXPORT-IS-NONE          VALUE "NONE".
+012900     05  WS-JOBNAME              PIC X(08) VALUE "TESTCOB1".
+013000     05  WS-SW-RESTARTED         PIC X(01) VALUE "N".
+013100         88  RUN-WAS-RESTARTED       VALUE "Y".
+013110     05  WS-SW-CKPT-EOF          PIC X(01) VALUE "N".
+013120         88  CKPT-AT-END             VALUE "Y".
+013200
+013300 01  WS-DATE-TIME-FIELDS.
+013400     05  WS-CURRENT-DATE         PIC 9(08).
+013500     05  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+013600         10  WS-CD-YYYY          PIC 9(04).
+013700         10  WS-CD-MM            PIC 9(02).
+013800         10  WS-CD-DD            PIC 9(02).
+013900     05  WS-CURRENT-TIME         PIC 9(08).
+013950     05  WS-HDG-DATE-NUM         PIC 9(08).
+013960     05  WS-HDG-DATE-NUM-R REDEFINES WS-HDG-DATE-NUM.
+013970         10  WS-HDN-MM           PIC 9(02).
+013980         10  WS-HDN-DD           PIC 9(02).
+013990         10  WS-HDN-YYYY         PIC 9(04).
+014000     05  WS-TIMESTAMP            PIC X(26).
+014100
+014200 01  WS-REPORT-FIELDS.
+014300     05  WS-LINE-COUNT           PIC 9(03) VALUE ZERO.
+014400     05  WS-PAGE-NUMBER          PIC 9(03) VALUE ZERO.
+014500     05  WS-MAX-LINES-PER-PAGE   PIC 9(03) VALUE 050.
+014600
+015300 01  WS-TITLE-LINE.
+015400     05  FILLER                  PIC X(38) VALUE SPACES.
+015500     05  FILLER                  PIC X(56) VALUE
+015600         "TEST-COB SEQUENCE NUMBER GENERATION AUDIT REPORT".
+015700
+015800 01  WS-HEADING-LINE.
+015900     05  FILLER                  PIC X(01) VALUE SPACES.
+016000     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+016100     05  WS-HDG-DATE             PIC 99/99/9999.
+016200     05  FILLER                  PIC X(06) VALUE "  JOB:".
+016300     05  WS-HDG-JOBNAME          PIC X(09) VALUE SPACES.
+016400     05  FILLER                  PIC X(08) VALUE "RUN-ID: ".
+016500     05  WS-HDG-RUNID            PIC X(09) VALUE SPACES.
+016600     05  FILLER                  PIC X(06) VALUE "PAGE: ".
+016700     05  WS-HDG-PAGE             PIC ZZ9.
+016800
+016900 01  WS-COLUMN-LINE.
+017000     05  FILLER                  PIC X(04) VALUE SPACES.
+017100     05  FILLER                  PIC X(25) VALUE
+017200         "SEQUENCE NUMBER GENERATED".
+017300
+017400 01  WS-DETAIL-LINE.
+017500     05  FILLER                  PIC X(04) VALUE SPACES.
+017600     05  FILLER                  PIC X(30) VALUE
+017700         "SEQUENCE NUMBER GENERATED . . ".
+017800     05  WS-DTL-NUMBER           PIC ZZZZZZZZ9.
+017900
+018000 01  WS-TOTAL-LINE.
+018100     05  FILLER                  PIC X(04) VALUE SPACES.
+018200     05  FILLER                  PIC X(30) VALUE
+018300         "TOTAL NUMBERS GENERATED  . .  ".
+018400     05  WS-TOT-NUMBER           PIC ZZZZZZZZ9.
+018500
+018600 01  WS-END-LINE.
+018700     05  FILLER                  PIC X(20) VALUE SPACES.
+018800     05  FILLER                  PIC X(22) VALUE
+018900         "*** END OF REPORT ***".
+019000
+019100 LINKAGE SECTION.
+019200 01  PARM-INFO.
+019300     05  PARM-LENGTH             PIC S9(04) COMP.
+019400     05  PARM-DATA               PIC X(100).
+019500
+019600*****************************************************************
+019700*    PROCEDURE DIVISION                                         *
+019800*    PARM-INFO IS PASSED BY THE JCL EXEC PARM= PARAMETER, OR    *
+019900*    BY AN EQUIVALENT CONTROL-CARD MECHANISM.                   *
+020000*    EXPECTED FORMAT (COMMA DELIMITED, LAST THREE OPTIONAL) -   *
+020100*        RUN-COUNT,MODE,RUN-ID,JOBNAME                          *
+020200*    RUN-COUNT  9(01-09) NUMERIC, THE NUMBER OF SEQUENCE        *
+020300*               NUMBERS TO GENERATE THIS RUN.                   *
+020400*    MODE       NONE, CSV OR JSON - EXPORT FILE FORMAT.        *
+020500*    RUN-ID     8-CHARACTER IDENTIFIER FOR THIS RUN, ALSO USED  *
+020600*               TO MATCH A RESTART CHECKPOINT.                  *
+020700*    JOBNAME    8-CHARACTER JOB NAME FOR THE REPORT HEADING.    *
+020800*****************************************************************
+020900 PROCEDURE DIVISION USING PARM-INFO.
+021000 0000-MAINLINE.
+021100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+021200     PERFORM 2000-PROCESS-LOOP THRU 2000-EXIT
+021300     PERFORM 3000-FINALIZE THRU 3000-EXIT
+021400     GO TO 9999-EXIT.
+021500
+021600*****************************************************************
+021700*    1000-INITIALIZE - VALIDATE THE PARM, OPEN FILES, AND       *
+021800*    DETERMINE THE STARTING NUMBER (FRESH RUN OR RESTART).      *
+021900*****************************************************************
+022000 1000-INITIALIZE.
+022100     DISPLAY "TEST-COB - SEQUENCE NUMBER GENERATION STARTING"
+022200     PERFORM 1100-VALIDATE-PARM THRU 1100-EXIT
+022300     PERFORM 1300-CHECK-RESTART THRU 1300-EXIT
+022400     PERFORM 1200-OPEN-FILES THRU 1200-EXIT
+022500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+022600     PERFORM 1400-WRITE-REPORT-HEADING THRU 1400-EXIT.
+022700 1000-EXIT.
+022800     EXIT.
+022900
+023000*****************************************************************
+023100*    1100-VALIDATE-PARM - BREAK THE PARM INTO ITS FIELDS AND    *
+023200*    STOP WITH A DOCUMENTED RETURN CODE IF THE RUN-COUNT IS     *
+023300*    MISSING, NON-NUMERIC, ZERO, OR NEGATIVE.                   *
+023400*****************************************************************
+023500 1100-VALIDATE-PARM.
+023600     IF PARM-LENGTH IS LESS THAN OR EQUAL TO ZERO
+023700         MOVE 0100 TO WS-RETURN-CODE
+023800         DISPLAY "TEST-COB RC0100 - NO PARM SUPPLIED - "
+023900             "RUN-COUNT IS REQUIRED"
+024000         PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+024100     END-IF
+024200
+024300     MOVE SPACES TO WS-PARM-TEXT
+024400     MOVE PARM-DATA(1:PARM-LENGTH) TO WS-PARM-TEXT
+024500
+024600     MOVE SPACES TO WS-PARM-COUNT-TEXT
+024700     MOVE SPACES TO WS-PARM-MODE-TEXT
+024800     MOVE SPACES TO WS-PARM-RUNID-TEXT
+024900     MOVE SPACES TO WS-PARM-JOBNAME-TEXT
+025000
+025100     UNSTRING WS-PARM-TEXT DELIMITED BY ","
+025200         INTO WS-PARM-COUNT-TEXT WS-PARM-MODE-TEXT
+025300              WS-PARM-RUNID-TEXT WS-PARM-JOBNAME-TEXT
+025400     END-UNSTRING
+025500
+025600     MOVE ZERO TO WS-PARM-COUNT-LEN
+025610     INSPECT WS-PARM-COUNT-TEXT TALLYING WS-PARM-COUNT-LEN
+025620         FOR CHARACTERS BEFORE INITIAL SPACE
+025630
+025640     IF WS-PARM-COUNT-LEN IS EQUAL TO ZERO
+025650         OR WS-PARM-COUNT-TEXT(1:WS-PARM-COUNT-LEN) IS NOT NUMERIC
+025700         MOVE 0101 TO WS-RETURN-CODE
+025800         DISPLAY "TEST-COB RC0101 - RUN-COUNT '"
+025900             WS-PARM-COUNT-TEXT "' IS NOT NUMERIC"
+026000         PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+026100     END-IF
+026110
+026120*    RIGHT-JUSTIFY AND ZERO-FILL THE NUMERIC PORTION BEFORE THE
+026130*    MOVE TO WS-REQUEST-COUNT - THE PARM TEXT ITSELF IS LEFT-
+026140*    JUSTIFIED AND SPACE-PADDED BY THE UNSTRING ABOVE, AND A
+026150*    NUMERIC MOVE OF A SHORT RUN-COUNT (E.G. "60") WOULD
+026160*    OTHERWISE PICK UP THE TRAILING SPACES AS LOW-ORDER DIGITS.
+026170     MOVE ZEROS TO WS-PARM-COUNT-EDIT
+026180     MOVE WS-PARM-COUNT-TEXT(1:WS-PARM-COUNT-LEN)
+026190         TO WS-PARM-COUNT-EDIT
+026200             (10 - WS-PARM-COUNT-LEN:WS-PARM-COUNT-LEN)
+026210
+026300     MOVE WS-PARM-COUNT-EDIT TO WS-REQUEST-COUNT
+026400     IF WS-REQUEST-COUNT IS EQUAL TO ZERO
+026500         MOVE 0102 TO WS-RETURN-CODE
+026600         DISPLAY "TEST-COB RC0102 - RUN-COUNT MUST BE "
+026700             "GREATER THAN ZERO"
+026800         PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+026900     END-IF
+027000
+027100     IF WS-PARM-RUNID-TEXT IS EQUAL TO SPACES
+027200         MOVE "DEFLTRUN" TO WS-RUN-ID
+027300     ELSE
+027400         MOVE WS-PARM-RUNID-TEXT TO WS-RUN-ID
+027500     END-IF
+027600
+027700     IF WS-PARM-JOBNAME-TEXT IS NOT EQUAL TO SPACES
+027800         MOVE WS-PARM-JOBNAME-TEXT TO WS-JOBNAME
+027900     END-IF
+028000
+028100     EVALUATE WS-PARM-MODE-TEXT
+028200         WHEN "CSV "
+028300             MOVE "CSV " TO WS-EXPORT-MODE
+028400         WHEN "JSON"
+028500             MOVE "JSON" TO WS-EXPORT-MODE
+028600         WHEN OTHER
+028700             MOVE "NONE" TO WS-EXPORT-MODE
+028800     END-EVALUATE.
+028900 1100-EXIT.
+029000     EXIT.
+029100
+029200*****************************************************************
+029300*    1200-OPEN-FILES - OPEN THE OUTPUT FILES FOR THIS RUN.  A    *
+029400*    RESTARTED RUN EXTENDS THE SEQUENCE-OUTPUT, AUDIT AND (WHEN  *
+029410*    REQUESTED) EXPORT FILES SURVIVING FROM THE ABENDED RUN      *
+029420*    INSTEAD OF OVERLAYING THEM, SO EACH FINAL FILE STILL HOLDS  *
+029430*    RECORD 1 THROUGH THE LAST NUMBER GENERATED.                 *
+029500*****************************************************************
+029500 1200-OPEN-FILES.
+029600     IF RUN-WAS-RESTARTED
+029610         OPEN EXTEND SEQ-OUTPUT-FILE
+029620     ELSE
+029630         OPEN OUTPUT SEQ-OUTPUT-FILE
+029640     END-IF
+029700     IF WS-SEQOUT-STATUS IS NOT EQUAL TO "00"
+029800         PERFORM 9910-FILE-OPEN-ERROR THRU 9910-EXIT
+029900     END-IF
+030000
+030010     IF RUN-WAS-RESTARTED
+030020         OPEN EXTEND AUDIT-FILE
+030030     ELSE
+030040         OPEN OUTPUT AUDIT-FILE
+030050     END-IF
+030200     IF WS-AUDIT-STATUS IS NOT EQUAL TO "00"
+030300         PERFORM 9910-FILE-OPEN-ERROR THRU 9910-EXIT
+030400     END-IF
+030500
+030600     OPEN OUTPUT REPORT-FILE
+030700     IF WS-RPT-STATUS IS NOT EQUAL TO "00"
+030800         PERFORM 9910-FILE-OPEN-ERROR THRU 9910-EXIT
+030900     END-IF
+031000
+031100     IF WS-EXPORT-MODE IS NOT EQUAL TO "NONE"
+031110         IF RUN-WAS-RESTARTED
+031120             OPEN EXTEND EXPORT-FILE
+031130         ELSE
+031140             OPEN OUTPUT EXPORT-FILE
+031150         END-IF
+031300         IF WS-EXPORT-STATUS IS NOT EQUAL TO "00"
+031400             PERFORM 9910-FILE-OPEN-ERROR THRU 9910-EXIT
+031500         END-IF
+031600     END-IF.
+031700 1200-EXIT.
+031800     EXIT.
+031900
+032000*****************************************************************
+032100*    1300-CHECK-RESTART - IF A CHECKPOINT FROM A PRIOR ABENDED  *
+032200*    RUN EXISTS FOR THIS SAME RUN-ID, RESUME AFTER THE LAST     *
+032300*    COMPLETED NUMBER INSTEAD OF STARTING OVER AT 1.  THE       *
+032310*    CHECKPOINT FILE MAY HOLD ONE RECORD PER ITERATION EVER     *
+032320*    WRITTEN FOR THIS DD (THE NIGHTLY JCL EXTENDS IT ACROSS     *
+032330*    RUNS), SO THE WHOLE FILE IS SCANNED AND THE LAST RECORD    *
+032340*    MATCHING THIS RUN-ID IS THE ONE THAT COUNTS.               *
+032400*****************************************************************
+032500 1300-CHECK-RESTART.
+032600     MOVE 1 TO WS-START-NUMBER
+032610     MOVE "N" TO WS-SW-CKPT-EOF
+032700     OPEN INPUT CKPT-FILE
+032800     IF WS-CKPT-STATUS IS EQUAL TO "00"
+032810         PERFORM 1310-READ-CKPT-RECORD THRU 1310-EXIT
+032820             UNTIL CKPT-AT-END
+034200         CLOSE CKPT-FILE
+034210         IF RUN-WAS-RESTARTED
+034220             DISPLAY "TEST-COB - RESTARTING RUN " WS-RUN-ID
+034230                 " AT NUMBER " WS-START-NUMBER
+034240         END-IF
+034300     END-IF
+034400     MOVE WS-START-NUMBER TO WS-CURRENT-NUMBER.
+034500 1300-EXIT.
+034600     EXIT.
+034610
+034620*****************************************************************
+034630*    1310-READ-CKPT-RECORD - READ ONE CHECKPOINT RECORD; IF IT  *
+034640*    IS FOR THIS RUN-ID AND THE PRIOR RUN DID NOT FINISH (ITS   *
+034650*    LAST NUMBER IS LESS THAN ITS REQUESTED COUNT), REMEMBER    *
+034660*    WHERE IT LEFT OFF.  A CHECKPOINT LEFT BY A RUN THAT ALREADY*
+034670*    COMPLETED IS NOT A RESTART POINT AND MUST BE IGNORED, OR A *
+034680*    LATER SUBMISSION REUSING THE SAME RUN-ID WOULD BE TREATED  *
+034690*    AS RESUMING WORK THAT WAS ALREADY DONE.                    *
+034700*****************************************************************
+034710 1310-READ-CKPT-RECORD.
+034720     READ CKPT-FILE
+034730         AT END
+034740             SET CKPT-AT-END TO TRUE
+034750         NOT AT END
+034760             IF CP-CKPT-RUN-ID IS EQUAL TO WS-RUN-ID
+034770                 AND CP-CKPT-LAST-NUMBER IS LESS THAN
+034780                     CP-CKPT-REQUEST-COUNT
+034790                 COMPUTE WS-START-NUMBER =
+034800                     CP-CKPT-LAST-NUMBER + 1
+034810                 SET RUN-WAS-RESTARTED TO TRUE
+034820             END-IF
+034830     END-READ.
+034840 1310-EXIT.
+034850     EXIT.
+034860
+034870*****************************************************************
+034900*    2000-PROCESS-LOOP - GENERATE ONE NUMBER PER PASS UNTIL THE  *
+035000*    REQUESTED COUNT HAS BEEN SATISFIED.                        *
+035100*****************************************************************
+035200 2000-PROCESS-LOOP.
+035300     PERFORM 2100-GENERATE-NUMBER THRU 2100-EXIT
+035400         UNTIL WS-CURRENT-NUMBER IS GREATER THAN
+035500             WS-REQUEST-COUNT.
+035600 2000-EXIT.
+035700     EXIT.
+035800
+035900*****************************************************************
+036000*    2100-GENERATE-NUMBER - PRODUCE ONE SEQUENCE NUMBER AND     *
+036100*    DRIVE THE OUTPUT, AUDIT, CHECKPOINT, REPORT AND EXPORT     *
+036200*    RECORDS FOR IT.                                            *
+036300*****************************************************************
+036400 2100-GENERATE-NUMBER.
+036500     IF WS-CURRENT-NUMBER IS GREATER THAN WS-MAX-COUNTER-VALUE
+036600         MOVE 0103 TO WS-RETURN-CODE
+036700         DISPLAY "TEST-COB RC0103 - SEQUENCE COUNTER REACHED "
+036800             "ITS MAXIMUM CAPACITY"
+036900         PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+037000     END-IF
+037100
+037200     PERFORM 2110-WRITE-SEQ-RECORD THRU 2110-EXIT
+037300     PERFORM 2120-WRITE-AUDIT-RECORD THRU 2120-EXIT
+037400     PERFORM 2130-WRITE-CHECKPOINT THRU 2130-EXIT
+037500     PERFORM 2140-WRITE-REPORT-LINE THRU 2140-EXIT
+037600     IF WS-EXPORT-MODE IS NOT EQUAL TO "NONE"
+037700         PERFORM 2150-WRITE-EXPORT-RECORD THRU 2150-EXIT
+037800     END-IF
+037810     ADD 1 TO WS-CURRENT-NUMBER
+037820         ON SIZE ERROR
+037830             MOVE 0103 TO WS-RETURN-CODE
+037840             DISPLAY "TEST-COB RC0103 - SEQUENCE COUNTER REACHED "
+037850                 "ITS MAXIMUM CAPACITY"
+037860             PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+037900     END-ADD.
+038000 2100-EXIT.
+038100     EXIT.
+038200
+038300*****************************************************************
+038400*    2110-WRITE-SEQ-RECORD - ONE RECORD PER NUMBER ON THE       *
+038500*    SEQUENCE-OUTPUT FILE, REPLACING THE OLD SYSOUT DISPLAY.    *
+038600*****************************************************************
+038700 2110-WRITE-SEQ-RECORD.
+038800     MOVE SPACES TO CP-SEQ-OUTPUT-RECORD
+038900     MOVE WS-CURRENT-DATE TO CP-SEQ-JOB-DATE
+039000     MOVE WS-RUN-ID TO CP-SEQ-RUN-ID
+039010     MOVE WS-CURRENT-NUMBER TO CP-SEQ-NUMBER
+039200     WRITE CP-SEQ-OUTPUT-RECORD.
+039300 2110-EXIT.
+039400     EXIT.
+039500
+039600*****************************************************************
+039700*    2120-WRITE-AUDIT-RECORD - TIMESTAMPED COMPLIANCE TRAIL OF  *
+039800*    EVERY NUMBER GENERATED AND UNDER WHICH JOB/RUN.            *
+039900*****************************************************************
+040000 2120-WRITE-AUDIT-RECORD.
+040010     MOVE SPACES TO CP-AUDIT-RECORD
+040100     ACCEPT WS-CURRENT-TIME FROM TIME
+040200     MOVE SPACES TO WS-TIMESTAMP
+040300     STRING WS-CD-YYYY "-" WS-CD-MM "-" WS-CD-DD "-"
+040400         WS-CURRENT-TIME
+040500         DELIMITED BY SIZE INTO WS-TIMESTAMP
+040600     END-STRING
+040700     MOVE WS-TIMESTAMP TO CP-AUD-TIMESTAMP
+040800     MOVE WS-JOBNAME TO CP-AUD-JOBNAME
+040900     MOVE WS-RUN-ID TO CP-AUD-RUN-ID
+041000     MOVE WS-CURRENT-NUMBER TO CP-AUD-SEQ-NUMBER
+041200     WRITE CP-AUDIT-RECORD.
+041300 2120-EXIT.
+041400     EXIT.
+041500
+041600*****************************************************************
+041700*    2130-WRITE-CHECKPOINT - RECORD THE LAST COMPLETED NUMBER   *
+041800*    SO A RERUN CAN RESUME HERE INSTEAD OF STARTING OVER.       *
+041900*****************************************************************
+042000 2130-WRITE-CHECKPOINT.
+042010     MOVE SPACES TO CP-CKPT-RECORD
+042100     MOVE WS-RUN-ID TO CP-CKPT-RUN-ID
+042200     MOVE WS-CURRENT-NUMBER TO CP-CKPT-LAST-NUMBER
+042300     MOVE WS-REQUEST-COUNT TO CP-CKPT-REQUEST-COUNT
+042500     OPEN OUTPUT CKPT-FILE
+042510     IF WS-CKPT-STATUS IS NOT EQUAL TO "00"
+042520         PERFORM 9910-FILE-OPEN-ERROR THRU 9910-EXIT
+042530     END-IF
+042600     WRITE CP-CKPT-RECORD
+042700     CLOSE CKPT-FILE.
+042800 2130-EXIT.
+042900     EXIT.
+043000
+043100*****************************************************************
+043200*    2140-WRITE-REPORT-LINE - ONE DETAIL LINE PER NUMBER, WITH  *
+043300*    PAGE BREAKS WHEN THE PAGE FILLS UP.                        *
+043400*****************************************************************
+043500 2140-WRITE-REPORT-LINE.
+043600     IF WS-LINE-COUNT IS GREATER THAN OR EQUAL TO
+043700         WS-MAX-LINES-PER-PAGE
+043800         PERFORM 1400-WRITE-REPORT-HEADING THRU 1400-EXIT
+043900     END-IF
+044000     MOVE WS-CURRENT-NUMBER TO WS-DTL-NUMBER
+044100     WRITE CP-RPT-LINE FROM WS-DETAIL-LINE
+044200     ADD 1 TO WS-LINE-COUNT.
+044300 2140-EXIT.
+044400     EXIT.
+044500
+044600*****************************************************************
+044700*    2150-WRITE-EXPORT-RECORD - CSV OR JSON LINE FOR THE        *
+044800*    NON-COBOL SIDE OF THE SHOP.                                *
+044900*****************************************************************
+045000 2150-WRITE-EXPORT-RECORD.
+045100     MOVE SPACES TO CP-EXP-LINE
+045150     MOVE WS-CURRENT-NUMBER TO WS-NUMBER-DISPLAY
+045200     IF EXPORT-IS-CSV
+045300         STRING WS-RUN-ID DELIMITED BY SPACE
+045400             "," DELIMITED BY SIZE
+045500             WS-NUMBER-DISPLAY DELIMITED BY SIZE
+045600             INTO CP-EXP-LINE
+045700         END-STRING
+045800     ELSE
+045810         MOVE WS-CURRENT-NUMBER TO WS-NUMBER-JSON-EDIT
+045820         MOVE ZERO TO WS-NUMBER-JSON-LEADSP
+045830         INSPECT WS-NUMBER-JSON-EDIT TALLYING
+045840             WS-NUMBER-JSON-LEADSP FOR LEADING SPACE
+045900         STRING "{""runId"":""" DELIMITED BY SIZE
+046000             WS-RUN-ID DELIMITED BY SPACE
+046100             """,""seqNumber"":" DELIMITED BY SIZE
+046150             WS-NUMBER-JSON-EDIT
+046160                 (WS-NUMBER-JSON-LEADSP + 1:) DELIMITED BY SIZE
+046300             "}" DELIMITED BY SIZE
+046400             INTO CP-EXP-LINE
+046500         END-STRING
+046600     END-IF
+046700     WRITE CP-EXPORT-RECORD.
+046800 2150-EXIT.
+046900     EXIT.
+047000
+047100*****************************************************************
+047200*    1400-WRITE-REPORT-HEADING - TITLE, RUN DATE/JOB/RUN-ID AND *
+047300*    PAGE NUMBER AT THE TOP OF EVERY PAGE.                      *
+047400*****************************************************************
+047500 1400-WRITE-REPORT-HEADING.
+047600     ADD 1 TO WS-PAGE-NUMBER
+047700     IF WS-PAGE-NUMBER IS GREATER THAN 1
+047710         WRITE CP-RPT-LINE FROM WS-TITLE-LINE
+047720             AFTER ADVANCING TOP-OF-PAGE
+047800     ELSE
+048000         WRITE CP-RPT-LINE FROM WS-TITLE-LINE
+048100     END-IF
+048200     MOVE WS-CD-MM TO WS-HDN-MM
+048250     MOVE WS-CD-DD TO WS-HDN-DD
+048270     MOVE WS-CD-YYYY TO WS-HDN-YYYY
+048290     MOVE WS-HDG-DATE-NUM TO WS-HDG-DATE
+048500     MOVE WS-JOBNAME TO WS-HDG-JOBNAME
+048600     MOVE WS-RUN-ID TO WS-HDG-RUNID
+048700     MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE
+048800     WRITE CP-RPT-LINE FROM WS-HEADING-LINE
+048900     WRITE CP-RPT-LINE FROM WS-COLUMN-LINE
+049000     MOVE ZERO TO WS-LINE-COUNT.
+049100 1400-EXIT.
+049200     EXIT.
+049300
+049400*****************************************************************
+049500*    3000-FINALIZE - WRITE THE CONTROL TOTAL, CLOSE ALL FILES.  *
+049600*****************************************************************
+049700 3000-FINALIZE.
+049710     COMPUTE WS-GENERATED-COUNT =
+049720         WS-REQUEST-COUNT - WS-START-NUMBER + 1
+049800     MOVE WS-GENERATED-COUNT TO WS-TOT-NUMBER
+049900     WRITE CP-RPT-LINE FROM WS-TOTAL-LINE
+050000     WRITE CP-RPT-LINE FROM WS-END-LINE
+050100
+050200     CLOSE SEQ-OUTPUT-FILE
+050300     CLOSE AUDIT-FILE
+050400     CLOSE REPORT-FILE
+050500     IF WS-EXPORT-MODE IS NOT EQUAL TO "NONE"
+050600         CLOSE EXPORT-FILE
+050700     END-IF
+050800
+050900     DISPLAY "TEST-COB - GENERATED " WS-GENERATED-COUNT
+051000         " SEQUENCE NUMBERS FOR RUN " WS-RUN-ID.
+051100 3000-EXIT.
+051200     EXIT.
+051300
+051400*****************************************************************
+051500*    9900-SET-RETURN-CODE - SETS THE DOCUMENTED RETURN CODE SO  *
+051600*    THE JCL STEP SHOWS A NONZERO CONDITION CODE AND STOPS THE  *
+051700*    RUN.                                                       *
+051800*****************************************************************
+051900 9900-SET-RETURN-CODE.
+052000     MOVE WS-RETURN-CODE TO RETURN-CODE
+052100     STOP RUN.
+052200 9900-EXIT.
+052300     EXIT.
+052400
+052500*****************************************************************
+052600*    9910-FILE-OPEN-ERROR - A REQUIRED OUTPUT FILE FAILED TO    *
+052700*    OPEN.  RETURNS RC0104 RATHER THAN CONTINUE WITH A MISSING   *
+052800*    DATASET.                                                   *
+052900*****************************************************************
+053000 9910-FILE-OPEN-ERROR.
+053100     MOVE 0104 TO WS-RETURN-CODE
+053200     DISPLAY "TEST-COB RC0104 - A REQUIRED OUTPUT FILE "
+053300         "FAILED TO OPEN"
+053400     PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT.
+053500 9910-EXIT.
+053600     EXIT.
+053700
+053800 9999-EXIT.
+053900     STOP RUN.
