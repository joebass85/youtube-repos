@@ -0,0 +1,341 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM      TEST-RECON                                    *
+000400*    FUNCTION     READS THE SEQUENCE-OUTPUT FILE PRODUCED BY    *
+000500*                 TEST-COB AND CONFIRMS THE NUMBERS ARE         *
+000600*                 CONTIGUOUS, FROM 1 THROUGH THE REQUESTED      *
+000700*                 COUNT, WITH NO GAPS OR DUPLICATES.            *
+000800*                                                               *
+000900*****************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. TEST-RECON.
+001200 AUTHOR. JOE DIAMOND.
+001300 INSTALLATION. DAILY-LEDGER BATCH SYSTEMS.
+001400 DATE-WRITTEN. 08/08/2026.
+001500 DATE-COMPILED.
+001600*****************************************************************
+001700*    MODIFICATION HISTORY.
+001800*    DATE       INIT  DESCRIPTION
+001900*    08/08/26   JAD   ORIGINAL VERSION - RECONCILES THE
+002000*                     TEST-COB SEQUENCE-OUTPUT FILE AGAINST
+002100*                     THE REQUESTED RUN COUNT.
+002110*    08/09/26   JAD   DISTINGUISHED OUT-OF-RANGE SEQUENCE NUMBERS
+002120*                     FROM TRUE DUPLICATES IN THE DISCREPANCY
+002130*                     REPORT.  REMOVED UNUSED WORKING-STORAGE
+002140*                     FIELDS.  RENAMED THE ABEND CODE TABLE AND
+002150*                     9900/9910 PARAGRAPHS TO "RETURN CODE"
+002160*                     TERMINOLOGY - THIS PROGRAM ONLY EVER SETS
+002170*                     RETURN-CODE AND STOPS THE RUN, IT NEVER
+002180*                     RAISES A REAL SYSTEM ABEND, SO SYSUDUMP IS
+002190*                     NO LONGER ALLOCATED FOR THIS STEP IN THE
+002195*                     JCL.
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SEQ-OUTPUT-FILE
+003100         ASSIGN TO SEQOUT
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-SEQOUT-STATUS.
+003400
+003500     SELECT DISCREPANCY-FILE
+003600         ASSIGN TO RECONRPT
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-DISCR-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  SEQ-OUTPUT-FILE
+004210     RECORD CONTAINS 40 CHARACTERS
+004300     RECORDING MODE IS F.
+004400 COPY CPSEQOUT.
+004500
+004600 FD  DISCREPANCY-FILE
+004610     RECORD CONTAINS 132 CHARACTERS
+004700     RECORDING MODE IS F.
+004800 01  WS-DISCR-LINE               PIC X(132).
+004900
+005000 WORKING-STORAGE SECTION.
+005100*****************************************************************
+005200*    RETURN CODE TABLE.                                         *
+005300*    RC0200  NO REQUESTED COUNT WAS SUPPLIED ON THE PARM.        *
+005400*    RC0201  REQUESTED COUNT WAS NOT NUMERIC.                    *
+005410*    RC0202  REQUESTED COUNT EXCEEDS THE RECONCILIATION TABLE'S  *
+005420*           CAPACITY OF 999999.                                 *
+005430*    RC0203  A REQUIRED FILE FAILED TO OPEN.                     *
+005500*****************************************************************
+005600 77  WS-SEQOUT-STATUS            PIC X(02) VALUE "00".
+005700 77  WS-DISCR-STATUS             PIC X(02) VALUE "00".
+005800
+005900 77  WS-EXPECTED-COUNT           PIC 9(09) COMP VALUE 0.
+005910 77  WS-MAX-TABLE-SIZE           PIC 9(06) COMP VALUE 999999.
+006000 77  WS-RECORD-COUNT             PIC 9(09) COMP VALUE 0.
+006100 77  WS-HIGH-NUMBER-SEEN         PIC 9(09) COMP VALUE 0.
+006200 77  WS-DUPLICATE-COUNT          PIC 9(09) COMP VALUE 0.
+006300 77  WS-GAP-COUNT                PIC 9(09) COMP VALUE 0.
+006310 77  WS-OUTOFRANGE-COUNT         PIC 9(09) COMP VALUE 0.
+006400 77  WS-RETURN-CODE              PIC 9(04) VALUE ZERO.
+006500
+006600 01  WS-PARM-FIELDS.
+006700     05  WS-PARM-TEXT            PIC X(09).
+006710     05  WS-PARM-LEN             PIC 9(02) VALUE ZERO.
+006720     05  WS-PARM-EDIT            PIC X(09).
+006800
+006900 01  WS-SEEN-TABLE.
+007000     05  WS-SEEN-ENTRY           PIC X(01)
+007100         OCCURS 999999 TIMES
+007200         DEPENDING ON WS-EXPECTED-COUNT
+007300         INDEXED BY WS-SEEN-IDX.
+007400
+007500 01  WS-DETAIL-FIELDS.
+007700     05  WS-EDIT-EXPECTED        PIC ZZZZZZZZ9.
+007800     05  WS-EDIT-ACTUAL          PIC ZZZZZZZZ9.
+007900
+008000 01  WS-GAP-LINE.
+008100     05  FILLER                  PIC X(04) VALUE SPACES.
+008200     05  FILLER                  PIC X(24) VALUE
+008300         "GAP - MISSING NUMBER . .".
+008400     05  WS-GAP-NUMBER           PIC ZZZZZZZZ9.
+008500
+008600 01  WS-DUP-LINE.
+008700     05  FILLER                  PIC X(04) VALUE SPACES.
+008800     05  FILLER                  PIC X(25) VALUE
+008900         "DUPLICATE NUMBER  . . . .".
+009000     05  WS-DUP-NUMBER           PIC ZZZZZZZZ9.
+009100
+009110 01  WS-RANGE-LINE.
+009120     05  FILLER                  PIC X(04) VALUE SPACES.
+009130     05  FILLER                  PIC X(25) VALUE
+009140         "OUT-OF-RANGE NUMBER . . .".
+009150     05  WS-RANGE-NUMBER         PIC ZZZZZZZZ9.
+009160
+009600 01  WS-SW-FIELDS.
+009700     05  WS-SW-EOF               PIC X(01) VALUE "N".
+009800         88  END-OF-SEQOUT           VALUE "Y".
+009900     05  WS-SW-CLEAN             PIC X(01) VALUE "Y".
+010000         88  RUN-IS-CLEAN            VALUE "Y"
+010010                                     FALSE IS "N".
+010100
+010200 LINKAGE SECTION.
+010300 01  PARM-INFO.
+010400     05  PARM-LENGTH             PIC S9(04) COMP.
+010500     05  PARM-DATA               PIC X(09).
+010600
+010700*****************************************************************
+010800*    PROCEDURE DIVISION                                         *
+010900*    PARM-INFO CARRIES THE EXPECTED RUN COUNT - THE SAME        *
+011000*    RUN-COUNT VALUE PASSED TO TEST-COB FOR THE RUN BEING       *
+011100*    RECONCILED.                                                *
+011200*****************************************************************
+011300 PROCEDURE DIVISION USING PARM-INFO.
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011600     PERFORM 2000-READ-AND-CHECK THRU 2000-EXIT
+011700     PERFORM 3000-CHECK-FOR-GAPS THRU 3000-EXIT
+011800     PERFORM 4000-FINALIZE THRU 4000-EXIT
+011900     GO TO 9999-EXIT.
+012000
+012100*****************************************************************
+012200*    1000-INITIALIZE - VALIDATE THE EXPECTED COUNT AND OPEN     *
+012300*    THE FILES TO BE RECONCILED.                                *
+012400*****************************************************************
+012500 1000-INITIALIZE.
+012600     IF PARM-LENGTH IS LESS THAN OR EQUAL TO ZERO
+012700         MOVE 0200 TO WS-RETURN-CODE
+012800         DISPLAY "TEST-RECON RC0200 - NO EXPECTED COUNT "
+012900             "WAS SUPPLIED"
+013000         PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+013100     END-IF
+013200
+013300     MOVE SPACES TO WS-PARM-TEXT
+013400     MOVE PARM-DATA(1:PARM-LENGTH) TO WS-PARM-TEXT
+013410
+013420     MOVE ZERO TO WS-PARM-LEN
+013430     INSPECT WS-PARM-TEXT TALLYING WS-PARM-LEN
+013440         FOR CHARACTERS BEFORE INITIAL SPACE
+013500     IF WS-PARM-LEN IS EQUAL TO ZERO
+013510         OR WS-PARM-TEXT(1:WS-PARM-LEN) IS NOT NUMERIC
+013600         MOVE 0201 TO WS-RETURN-CODE
+013700         DISPLAY "TEST-RECON RC0201 - EXPECTED COUNT '"
+013800             WS-PARM-TEXT "' IS NOT NUMERIC"
+013900         PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+014000     END-IF
+014010
+014020*    RIGHT-JUSTIFY AND ZERO-FILL THE NUMERIC PORTION BEFORE THE
+014030*    MOVE TO WS-EXPECTED-COUNT - SEE TEST-COB'S 1100-VALIDATE-
+014040*    PARM FOR WHY A SHORT, LEFT-JUSTIFIED COUNT CANNOT BE MOVED
+014050*    DIRECTLY INTO A NUMERIC FIELD.
+014060     MOVE ZEROS TO WS-PARM-EDIT
+014070     MOVE WS-PARM-TEXT(1:WS-PARM-LEN)
+014080         TO WS-PARM-EDIT(10 - WS-PARM-LEN:WS-PARM-LEN)
+014090
+014100     MOVE WS-PARM-EDIT TO WS-EXPECTED-COUNT
+014110
+014120     IF WS-EXPECTED-COUNT IS GREATER THAN WS-MAX-TABLE-SIZE
+014130         MOVE 0202 TO WS-RETURN-CODE
+014140         DISPLAY "TEST-RECON RC0202 - EXPECTED COUNT EXCEEDS "
+014150             "THE RECONCILIATION TABLE CAPACITY"
+014160         PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT
+014170     END-IF
+014200
+014300     OPEN INPUT SEQ-OUTPUT-FILE
+014310     IF WS-SEQOUT-STATUS IS NOT EQUAL TO "00"
+014320         PERFORM 9910-FILE-OPEN-ERROR THRU 9910-EXIT
+014330     END-IF
+014400     OPEN OUTPUT DISCREPANCY-FILE
+014410     IF WS-DISCR-STATUS IS NOT EQUAL TO "00"
+014420         PERFORM 9910-FILE-OPEN-ERROR THRU 9910-EXIT
+014430     END-IF
+014500     SET WS-SEEN-IDX TO 1
+014600     PERFORM 1100-CLEAR-SEEN-TABLE THRU 1100-EXIT
+014700         VARYING WS-SEEN-IDX FROM 1 BY 1
+014800         UNTIL WS-SEEN-IDX IS GREATER THAN WS-EXPECTED-COUNT.
+015000 1000-EXIT.
+015100     EXIT.
+015200
+015300*****************************************************************
+015400*    1100-CLEAR-SEEN-TABLE - INITIALIZE THE SEEN-NUMBER TABLE   *
+015500*    USED TO DETECT DUPLICATES.                                 *
+015600*****************************************************************
+015700 1100-CLEAR-SEEN-TABLE.
+015800     MOVE "N" TO WS-SEEN-ENTRY(WS-SEEN-IDX).
+015900 1100-EXIT.
+016000     EXIT.
+016100
+016200*****************************************************************
+016300*    2000-READ-AND-CHECK - READ EVERY RECORD ON THE SEQUENCE-   *
+016400*    OUTPUT FILE, COUNT IT, AND FLAG DUPLICATES AS THEY ARE     *
+016500*    SEEN.                                                      *
+016600*****************************************************************
+016700 2000-READ-AND-CHECK.
+016800     PERFORM 2100-READ-SEQ-RECORD THRU 2100-EXIT
+016900     PERFORM 2200-CHECK-RECORD THRU 2200-EXIT
+017000         UNTIL END-OF-SEQOUT.
+017100 2000-EXIT.
+017200     EXIT.
+017300
+017400*****************************************************************
+017500*    2100-READ-SEQ-RECORD - READ ONE RECORD FROM THE SEQUENCE-  *
+017600*    OUTPUT FILE.                                                *
+017700*****************************************************************
+017800 2100-READ-SEQ-RECORD.
+017900     READ SEQ-OUTPUT-FILE
+018000         AT END
+018100             SET END-OF-SEQOUT TO TRUE
+018200     END-READ.
+018300 2100-EXIT.
+018400     EXIT.
+018500
+018600*****************************************************************
+018700*    2200-CHECK-RECORD - COUNT THE RECORD AND CHECK IT FOR A    *
+018800*    DUPLICATE SEQUENCE NUMBER OR, SEPARATELY, A NUMBER OUTSIDE *
+018900*    THE EXPECTED RANGE (ZERO OR ABOVE THE EXPECTED COUNT) -    *
+018910*    THE TWO ARE DISTINCT DEFECTS AND ARE COUNTED AND REPORTED  *
+018920*    UNDER SEPARATE LABELS SO THE READER IS NOT MISLED INTO     *
+018930*    THINKING AN OUT-OF-RANGE NUMBER WAS SEEN TWICE.            *
+019000*****************************************************************
+019100 2200-CHECK-RECORD.
+019200     ADD 1 TO WS-RECORD-COUNT
+019300     IF CP-SEQ-NUMBER IS GREATER THAN WS-HIGH-NUMBER-SEEN
+019400         MOVE CP-SEQ-NUMBER TO WS-HIGH-NUMBER-SEEN
+019500     END-IF
+019600
+019700     IF CP-SEQ-NUMBER IS GREATER THAN ZERO
+019800         AND CP-SEQ-NUMBER IS LESS THAN OR EQUAL TO
+019900             WS-EXPECTED-COUNT
+020000         IF WS-SEEN-ENTRY(CP-SEQ-NUMBER) IS EQUAL TO "Y"
+020100             ADD 1 TO WS-DUPLICATE-COUNT
+020200             SET RUN-IS-CLEAN TO FALSE
+020300             MOVE CP-SEQ-NUMBER TO WS-DUP-NUMBER
+020400             WRITE WS-DISCR-LINE FROM WS-DUP-LINE
+020500         ELSE
+020600             MOVE "Y" TO WS-SEEN-ENTRY(CP-SEQ-NUMBER)
+020700         END-IF
+020800     ELSE
+020900         ADD 1 TO WS-OUTOFRANGE-COUNT
+021000         SET RUN-IS-CLEAN TO FALSE
+021100         MOVE CP-SEQ-NUMBER TO WS-RANGE-NUMBER
+021200         WRITE WS-DISCR-LINE FROM WS-RANGE-LINE
+021300     END-IF
+021400
+021500     PERFORM 2100-READ-SEQ-RECORD THRU 2100-EXIT.
+021600 2200-EXIT.
+021700     EXIT.
+021800
+021900*****************************************************************
+022000*    3000-CHECK-FOR-GAPS - EVERY NUMBER FROM 1 THROUGH THE      *
+022100*    EXPECTED COUNT MUST HAVE BEEN SEEN EXACTLY ONCE.           *
+022200*****************************************************************
+022300 3000-CHECK-FOR-GAPS.
+022400     SET WS-SEEN-IDX TO 1
+022500     PERFORM 3100-CHECK-ONE-NUMBER THRU 3100-EXIT
+022600         VARYING WS-SEEN-IDX FROM 1 BY 1
+022700         UNTIL WS-SEEN-IDX IS GREATER THAN WS-EXPECTED-COUNT.
+022800 3000-EXIT.
+022900     EXIT.
+023000
+023100*****************************************************************
+023200*    3100-CHECK-ONE-NUMBER - FLAG ANY EXPECTED NUMBER THAT WAS  *
+023300*    NEVER WRITTEN TO THE SEQUENCE-OUTPUT FILE.                 *
+023400*****************************************************************
+023500 3100-CHECK-ONE-NUMBER.
+023600     IF WS-SEEN-ENTRY(WS-SEEN-IDX) IS EQUAL TO "N"
+023700         ADD 1 TO WS-GAP-COUNT
+023800         SET RUN-IS-CLEAN TO FALSE
+023900         MOVE WS-SEEN-IDX TO WS-GAP-NUMBER
+024000         WRITE WS-DISCR-LINE FROM WS-GAP-LINE
+024100     END-IF.
+024200 3100-EXIT.
+024300     EXIT.
+024400
+024500*****************************************************************
+024600*    4000-FINALIZE - WRITE THE SUMMARY RESULT AND CLOSE FILES.  *
+024700*****************************************************************
+024800 4000-FINALIZE.
+024900     MOVE WS-EXPECTED-COUNT TO WS-EDIT-EXPECTED
+025000     MOVE WS-RECORD-COUNT TO WS-EDIT-ACTUAL
+025100
+025200     IF RUN-IS-CLEAN
+025300         DISPLAY "TEST-RECON - CLEAN - " WS-EDIT-ACTUAL
+025400             " OF " WS-EDIT-EXPECTED
+025500             " NUMBERS ACCOUNTED FOR, NO GAPS OR DUPLICATES"
+025600     ELSE
+025700         DISPLAY "TEST-RECON - DISCREPANCIES FOUND - SEE "
+025800             "DISCREPANCY REPORT - " WS-GAP-COUNT
+025900             " GAP(S), " WS-DUPLICATE-COUNT
+025910             " DUPLICATE(S), " WS-OUTOFRANGE-COUNT
+025920             " OUT-OF-RANGE NUMBER(S)"
+026000     END-IF
+026200
+026300     CLOSE SEQ-OUTPUT-FILE
+026400     CLOSE DISCREPANCY-FILE.
+026500 4000-EXIT.
+026600     EXIT.
+026700
+026800*****************************************************************
+026900*    9900-SET-RETURN-CODE - SETS THE DOCUMENTED RETURN CODE SO  *
+026910*    THE JCL STEP SHOWS A NONZERO CONDITION CODE AND STOPS THE  *
+026920*    RUN.                                                       *
+027000*****************************************************************
+027100 9900-SET-RETURN-CODE.
+027200     MOVE WS-RETURN-CODE TO RETURN-CODE
+027300     STOP RUN.
+027400 9900-EXIT.
+027500     EXIT.
+027600
+027610*****************************************************************
+027620*    9910-FILE-OPEN-ERROR - A REQUIRED FILE FAILED TO OPEN.      *
+027630*****************************************************************
+027640 9910-FILE-OPEN-ERROR.
+027650     MOVE 0203 TO WS-RETURN-CODE
+027660     DISPLAY "TEST-RECON RC0203 - A REQUIRED FILE FAILED TO OPEN"
+027670     PERFORM 9900-SET-RETURN-CODE THRU 9900-EXIT.
+027680 9910-EXIT.
+027690     EXIT.
+027695
+027700 9999-EXIT.
+027800     STOP RUN.
