@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    CPCKPT.CPY                                                 *
+000300*    RECORD LAYOUT FOR THE TEST-COB RESTART CHECKPOINT FILE.    *
+000400*    REWRITTEN AFTER EVERY ITERATION SO A RERUN CAN RESUME AT   *
+000500*    THE LAST COMPLETED NUMBER INSTEAD OF STARTING OVER.        *
+000600*****************************************************************
+000700*    DATE-WRITTEN.  2026-08-08.
+000800*    MODIFICATION HISTORY.
+000900*    DATE       INIT  DESCRIPTION
+001000*    08/08/26   JAD   ORIGINAL COPYBOOK - RESTART SUPPORT
+001100*****************************************************************
+001200 01  CP-CKPT-RECORD.
+001300     05  CP-CKPT-RUN-ID          PIC X(08).
+001400     05  CP-CKPT-LAST-NUMBER     PIC 9(09).
+001500     05  CP-CKPT-REQUEST-COUNT   PIC 9(09).
+001600     05  FILLER                  PIC X(08).
