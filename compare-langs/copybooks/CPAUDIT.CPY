@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    CPAUDIT.CPY                                                *
+000300*    RECORD LAYOUT FOR THE TEST-COB AUDIT-TRAIL FILE.           *
+000400*    ONE RECORD PER GENERATED NUMBER, KEPT FOR COMPLIANCE       *
+000500*    REVIEW OF WHEN A NUMBER WAS PRODUCED AND UNDER WHICH RUN.  *
+000600*****************************************************************
+000700*    DATE-WRITTEN.  2026-08-08.
+000800*    MODIFICATION HISTORY.
+000900*    DATE       INIT  DESCRIPTION
+001000*    08/08/26   JAD   ORIGINAL COPYBOOK - AUDIT TRAIL
+001100*****************************************************************
+001200 01  CP-AUDIT-RECORD.
+001300     05  CP-AUD-TIMESTAMP        PIC X(26).
+001400     05  CP-AUD-JOBNAME          PIC X(08).
+001500     05  CP-AUD-RUN-ID           PIC X(08).
+001600     05  CP-AUD-SEQ-NUMBER       PIC 9(09).
+001700     05  FILLER                  PIC X(02).
