@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    CPEXPRT.CPY                                                *
+000300*    RECORD LAYOUT FOR THE TEST-COB CSV/JSON EXPORT FILE.       *
+000400*    WRITTEN AS ONE VARIABLE TEXT LINE PER GENERATED NUMBER,    *
+000500*    FORMATTED AS CSV OR JSON DEPENDING ON THE RUN'S EXPORT     *
+000600*    MODE, FOR CONSUMPTION BY NON-COBOL TOOLING.                *
+000700*****************************************************************
+000800*    DATE-WRITTEN.  2026-08-08.
+000900*    MODIFICATION HISTORY.
+001000*    DATE       INIT  DESCRIPTION
+001100*    08/08/26   JAD   ORIGINAL COPYBOOK - CSV/JSON EXPORT
+001200*****************************************************************
+001300 01  CP-EXPORT-RECORD.
+001400     05  CP-EXP-LINE             PIC X(80).
