@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    CPSEQOUT.CPY                                                *
+000300*    RECORD LAYOUT FOR THE TEST-COB SEQUENCE-OUTPUT FILE.        *
+000400*    ONE RECORD IS WRITTEN PER GENERATED SEQUENCE NUMBER.        *
+000500*****************************************************************
+000600*    DATE-WRITTEN.  2026-08-08.
+000700*    MODIFICATION HISTORY.
+000800*    DATE       INIT  DESCRIPTION
+000900*    08/08/26   JAD   ORIGINAL COPYBOOK - REPLACES SYSOUT DISPLAY
+001000*****************************************************************
+001100 01  CP-SEQ-OUTPUT-RECORD.
+001200     05  CP-SEQ-JOB-DATE         PIC 9(08).
+001300     05  CP-SEQ-RUN-ID           PIC X(08).
+001400     05  CP-SEQ-NUMBER           PIC 9(09).
+001500     05  FILLER                  PIC X(15).
