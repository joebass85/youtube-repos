@@ -0,0 +1,104 @@
+//TESTCOBJ JOB (ACCTNO),'SEQ NUMBER GEN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* JOB          TESTCOBJ
+//* FUNCTION     NIGHTLY BATCH JOB THAT RUNS TEST-COB TO GENERATE
+//*              THE NIGHT'S SEQUENCE NUMBERS, THEN RUNS TEST-RECON
+//*              TO RECONCILE THE OUTPUT BEFORE DOWNSTREAM JOBS
+//*              ARE RELEASED.
+//*
+//* MODIFICATION HISTORY.
+//* DATE       INIT  DESCRIPTION
+//* 08/08/26   JAD   ORIGINAL VERSION - FIRST SCHEDULED JCL FOR
+//*                  TEST-COB / TEST-RECON.
+//*****************************************************************
+//*
+//* THE GDG BASES BELOW MUST ALREADY EXIST - ONE-TIME SETUP, NOT PART
+//* OF THE NIGHTLY STREAM.  EACH IS DEFINED UNDER ITS PLAIN DATASET
+//* NAME; THE CATALOG GENERATES THE GNNNNVNN ABSOLUTE SUFFIX ITSELF
+//* WHEN (+1) IS CATALOGUED BELOW.  AUDITLOG AND EXPFILE USE GDG'S
+//* FOR THE SAME REASON SEQOUT DOES - A DATE-STAMPED DSN COLLIDES ON
+//* ANY SECOND SUBMISSION FOR THE SAME DAY (E.G. A STANDALONE RERUN
+//* WITH NO SCHEDULER-SUPPLIED OVERRIDES), WHILE A NEW GENERATION
+//* NUMBER NEVER COLLIDES:
+//*   DEFINE GDG (NAME('PRD.TESTCOB.SEQOUT')   LIMIT(31) NOEMPTY SCRATCH)
+//*   DEFINE GDG (NAME('PRD.TESTCOB.AUDITLOG') LIMIT(31) NOEMPTY SCRATCH)
+//*   DEFINE GDG (NAME('PRD.TESTCOB.EXPORT')   LIMIT(31) NOEMPTY SCRATCH)
+//*
+//* RUNID IS NORMALLY SUPPLIED BY THE SCHEDULER AT SUBMISSION TIME.
+//* THE SET STATEMENT BELOW GIVES IT A SAFE DEFAULT SO THIS STREAM
+//* WILL ALSO RUN IF SUBMITTED STANDALONE - THE SCHEDULER OVERRIDES
+//* IT WHEN IT SUBMITS THE JOB.  UNLIKE A DATE STAMP, REUSING THIS
+//* DEFAULT ON A LATER STANDALONE SUBMISSION IS HARMLESS: THE GDG'S
+//* HAND OUT A FRESH GENERATION EACH TIME REGARDLESS OF RUN-ID, AND
+//* TEST-COB ITSELF IGNORES ANY CHECKPOINT LEFT BY A RUN THAT ALREADY
+//* REACHED ITS REQUESTED COUNT, SO A REPEATED RUN-ID NEVER SHORT-
+//* CIRCUITS A FRESH RUN AS A "RESTART" OF ALREADY-COMPLETED WORK.
+//*
+//* RUNCNT IS THE SINGLE SOURCE FOR HOW MANY NUMBERS TO GENERATE -
+//* BOTH STEP010'S PARM AND STEP020'S EXPECTED-COUNT PARM REFERENCE
+//* IT, SO RESIZING A RUN IS A ONE-LINE CHANGE HERE INSTEAD OF TWO
+//* SEPARATE LITERALS THAT CAN DRIFT OUT OF SYNC.
+//*
+//        SET RUNID=TESTCOBJ1
+//        SET RUNCNT=00000060
+//*
+//* RESTART - IF STEP010 ABENDS MID-RUN, RESUBMIT THIS STREAM WITH
+//* THE SEQOUT, AUDITLOG AND EXPFILE DD'S BELOW OVERRIDDEN TO POINT
+//* AT THE SAME GENERATION THE FAILED RUN CATALOGUED (DSN=...SEQOUT(0),
+//* DSN=...AUDITLOG(0), DSN=...EXPORT(0)) WITH DISP=(MOD,CATLG,CATLG)
+//* IN PLACE OF (NEW,CATLG,CATLG) - TEST-COB DETECTS THE RESTART FROM
+//* CKPTFILE AND EXTENDS ALL THREE DATASETS RATHER THAN OVERLAYING
+//* THEM, SO THE RESUMED RUN'S OUTPUT STAYS CONTIGUOUS FROM NUMBER 1
+//* THROUGH THE REQUESTED COUNT.  EXPFILE MUST BE OVERRIDDEN EVEN WHEN
+//* EXPORT MODE IS NOT IN USE THAT NIGHT - IT IS HARMLESS TO OVERRIDE
+//* AN UNUSED DD.
+//*
+//STEP010  EXEC PGM=TESTCOB,
+//             PARM='&RUNCNT,CSV,&RUNID,TESTCOBJ'
+//STEPLIB  DD   DSN=PRD.BATCH.LOADLIB,DISP=SHR
+//SEQOUT   DD   DSN=PRD.TESTCOB.SEQOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=040,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PRD.TESTCOB.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=053,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//CKPTFILE DD   DSN=PRD.TESTCOB.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=034,BLKSIZE=0),
+//             SPACE=(TRK,(1,1),RLSE)
+//RPTFILE  DD   SYSOUT=*
+//EXPFILE  DD   DSN=PRD.TESTCOB.EXPORT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=TESTRECN,
+//             PARM='&RUNCNT',
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PRD.BATCH.LOADLIB,DISP=SHR
+//SEQOUT   DD   DSN=PRD.TESTCOB.SEQOUT(0),DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP030 PURGES THE CHECKPOINT FILE ONCE STEP020 HAS CONFIRMED THE
+//* NIGHT'S OUTPUT IS COMPLETE AND CLEAN - AT THAT POINT NO CHECKPOINT
+//* RECORD IN THE FILE WILL EVER BE NEEDED FOR A RESTART AGAIN, SO
+//* KEEPING THEM WOULD ONLY MEAN UNBOUNDED GROWTH AGAINST CKPTFILE'S
+//* FIXED ONE-TRACK ALLOCATION AND AN EVER-LONGER SCAN IN
+//* 1300-CHECK-RESTART ON EVERY FUTURE RUN.  DELETING THE DATASET HERE
+//* LEAVES IT ABSENT FOR THE NEXT SUBMISSION, WHICH DISP=(MOD,CATLG,
+//* CATLG) THEN ALLOCATES FRESH - SO THE FILE NEVER HOLDS MORE THAN
+//* ONE NIGHT'S CHECKPOINT RECORDS (PLUS AN ABENDED RUN'S, UNTIL THAT
+//* RUN IS RESTARTED AND RECONCILED).  IF STEP020 DID NOT RUN OR DID
+//* NOT COMPLETE CLEAN, THIS STEP IS SKIPPED AND THE CHECKPOINT
+//* HISTORY IS LEFT INTACT FOR THE RESTART.
+//*
+//STEP030  EXEC PGM=IEFBR14,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//CKPTFILE DD   DSN=PRD.TESTCOB.CKPTFILE,
+//             DISP=(OLD,DELETE)
+//
